@@ -7,6 +7,30 @@
 
       *== DATA = 17/02/2025
       *== OBSERVAÇOES:
+      *== 05/03/2025 - MATHEUS - Destino/KM passam a vir do cadastro
+      *==               DESTMAST em vez de EVALUATE fixo no programa.
+      *== 12/03/2025 - MATHEUS - Cada viagem calculada passa a ser
+      *==               gravada no historico VIAGLOG.
+      *== 19/03/2025 - MATHEUS - Calculo do valor da viagem passou
+      *==               para o PROG4C, chamado tambem pelo PROG4B,
+      *==               para nao duplicar a regra em dois lugares.
+      *== 26/03/2025 - MATHEUS - Nome e valor do combustivel passam a
+      *==               ser validados na entrada, com reapresentacao
+      *==               do ACCEPT quando em branco/zerado.
+      *== 02/04/2025 - MATHEUS - Valor do combustivel passa a ser
+      *==               buscado no feed diario COMBDIA; o ACCEPT so
+      *==               e solicitado quando nao ha feed para o dia.
+      *== 16/04/2025 - MATHEUS - Passa a gerar tambem a nota impressa
+      *==               da viagem (arquivo VIAGIMP), alem do DISPLAY.
+      *== 23/04/2025 - MATHEUS - Passa a perguntar se a viagem e ida e
+      *==               volta ou somente ida, repassando ao PROG4C.
+      *== 08/08/2026 - MATHEUS - Inclui secao 0000-INICIO para comandar
+      *==               a sequencia 0100/0200/0300 por PERFORM; sem ela
+      *==               o fim de cada secao caia na proxima por posicao
+      *==               fisica, duplicando a gravacao em VIAGLOG e em
+      *==               VIAGIMP. 0200-MOSTRA so e chamada quando
+      *==               WRK-CALC-OK, para nao gravar historico/nota de
+      *==               viagem nao atendida.
       *======================================
 
 
@@ -15,15 +39,56 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VIAGENS-LOG ASSIGN TO "VIAGLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-VIAGLOG-STATUS.
+
+           SELECT COMBUSTIVEL-DIA ASSIGN TO "COMBDIA"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-COMBDIA-STATUS.
+
+           SELECT VIAGEM-IMPRESSA ASSIGN TO "VIAGIMP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-VIAGIMP-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+
+       FD  VIAGENS-LOG.
+           COPY VIAGREC.
+
+       FD  COMBUSTIVEL-DIA.
+           COPY COMBREC.
+
+       FD  VIAGEM-IMPRESSA.
+           COPY IMPREC.
+
        WORKING-STORAGE              SECTION.
 
       *============== VARIAVEIS DE APOIO ===============
            77 WRK-NOME    PIC X(30) VALUE SPACE.
            77 WRK-DESTINO PIC X(20) VALUE SPACE.
            77 WRK-COMB   PIC 9(08)V99 VALUES ZEROES.
+           77 WRK-TIPO-VIAGEM PIC X(01) VALUE "R".
+               88 WRK-VIAGEM-SOMENTE-IDA VALUE "S".
+               88 WRK-VIAGEM-IDA-VOLTA   VALUE "R".
            77 WRK-FINAL  PIC 9(10)V99 VALUES ZEROES.
+           77 WRK-CALC-STATUS PIC X(02) VALUE "00".
+               88 WRK-CALC-OK         VALUE "00".
+               88 WRK-CALC-NAO-ATENDE VALUE "01".
+               88 WRK-CALC-DESATIVADO VALUE "02".
+           77 WRK-ENTRADA-STATUS PIC X(01) VALUE "N".
+               88 WRK-ENTRADA-VALIDA   VALUE "S".
+               88 WRK-ENTRADA-INVALIDA VALUE "N".
+           77 WRK-VIAGLOG-STATUS PIC X(02) VALUE "00".
+           77 WRK-DATA-ATUAL  PIC 9(08) VALUE ZEROES.
+           77 WRK-HORA-ATUAL  PIC 9(08) VALUE ZEROES.
+           77 WRK-COMBDIA-STATUS PIC X(02) VALUE "00".
+           77 WRK-COMB-ENCONTRADO PIC X(01) VALUE "N".
+               88 WRK-COMB-JA-ENCONTRADO VALUE "S".
+           77 WRK-VIAGIMP-STATUS PIC X(02) VALUE "00".
 
 
       *============== VARIAVEIS DE EDIÇAO ===============
@@ -32,6 +97,16 @@
 
        PROCEDURE DIVISION.
 
+       0000-INICIO                  SECTION.
+
+           PERFORM 0100-RECEBE.
+
+           IF WRK-CALC-OK
+               PERFORM 0200-MOSTRA
+           END-IF.
+
+           PERFORM 0300-FINALIZAR.
+
        0100-RECEBE                  SECTION.
 
            DISPLAY "Nome: "
@@ -40,19 +115,74 @@
            DISPLAY "Destino: "
            ACCEPT WRK-DESTINO.
 
-           DISPLAY "Valor do Combustivel: "
-           ACCEPT WRK-COMB.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+
+           PERFORM 0102-BUSCA-COMBUSTIVEL-DIA.
+
+           IF NOT WRK-COMB-JA-ENCONTRADO
+               DISPLAY "Valor do Combustivel: "
+               ACCEPT WRK-COMB
+           END-IF.
+
+           PERFORM 0105-VALIDA-ENTRADA
+               UNTIL WRK-ENTRADA-VALIDA.
+
+           DISPLAY "Tipo de viagem (R-Ida e volta / S-Somente ida): "
+           ACCEPT WRK-TIPO-VIAGEM.
+
+           CALL "PROG4C" USING WRK-DESTINO WRK-COMB WRK-TIPO-VIAGEM
+               WRK-FINAL WRK-CALC-STATUS
+           END-CALL.
+
+           IF WRK-CALC-NAO-ATENDE
+               DISPLAY "Nao atendemos na região de " WRK-DESTINO
+           END-IF.
+
+           IF WRK-CALC-DESATIVADO
+               DISPLAY "Destino " WRK-DESTINO " esta desativado"
+           END-IF.
+
+       0102-BUSCA-COMBUSTIVEL-DIA    SECTION.
+
+           OPEN INPUT COMBUSTIVEL-DIA.
+
+           IF WRK-COMBDIA-STATUS = "00"
+               PERFORM 0103-LE-COMBUSTIVEL-DIA
+                   UNTIL WRK-COMB-JA-ENCONTRADO
+                   OR WRK-COMBDIA-STATUS NOT = "00"
+               CLOSE COMBUSTIVEL-DIA
+           END-IF.
 
-           EVALUATE WRK-DESTINO
-            WHEN "Piracicaba"
-             COMPUTE WRK-FINAL = (220 * WRK-COMB / 10) * 1,30
-            WHEN "Jundiai"
-             COMPUTE WRK-FINAL = (120 * WRK-COMB / 10) * 1,30
-            WHEN "Campinas"
-             COMPUTE WRK-FINAL = (180 * WRK-COMB / 10) * 1,30
-            WHEN OTHER
-             DISPLAY "Nao atendemos na região de " WRK-DESTINO
-           END-EVALUATE.
+       0103-LE-COMBUSTIVEL-DIA       SECTION.
+
+           READ COMBUSTIVEL-DIA
+               AT END
+                   CONTINUE
+           END-READ.
+
+           IF WRK-COMBDIA-STATUS = "00"
+               AND COMB-DATA = WRK-DATA-ATUAL
+               MOVE COMB-VALOR      TO WRK-COMB
+               SET WRK-COMB-JA-ENCONTRADO TO TRUE
+           END-IF.
+
+       0105-VALIDA-ENTRADA           SECTION.
+
+           SET WRK-ENTRADA-VALIDA TO TRUE.
+
+           IF WRK-NOME = SPACE
+               DISPLAY "Nome nao pode ficar em branco"
+               DISPLAY "Nome: "
+               ACCEPT WRK-NOME
+               SET WRK-ENTRADA-INVALIDA TO TRUE
+           END-IF.
+
+           IF WRK-COMB = ZEROES
+               DISPLAY "Valor do combustivel deve ser maior que zero"
+               DISPLAY "Valor do Combustivel: "
+               ACCEPT WRK-COMB
+               SET WRK-ENTRADA-INVALIDA TO TRUE
+           END-IF.
 
 
 
@@ -64,6 +194,40 @@
            DISPLAY "Destino: " WRK-DESTINO
            DISPLAY "Valor Final da Viagem: " WRK-FINAL-ED.
 
+           PERFORM 0210-GRAVA-HISTORICO.
+
+           PERFORM 0220-IMPRIME-NOTA.
+
+       0210-GRAVA-HISTORICO          SECTION.
+
+           ACCEPT WRK-HORA-ATUAL FROM TIME.
+
+           OPEN EXTEND VIAGENS-LOG.
+
+           MOVE WRK-NOME       TO VIAG-NOME.
+           MOVE WRK-DESTINO    TO VIAG-DESTINO.
+           MOVE WRK-COMB       TO VIAG-COMBUSTIVEL.
+           MOVE WRK-FINAL      TO VIAG-VALOR-FINAL.
+           MOVE WRK-DATA-ATUAL TO VIAG-DATA.
+           MOVE WRK-HORA-ATUAL TO VIAG-HORA.
+
+           WRITE VIAG-REGISTRO.
+
+           CLOSE VIAGENS-LOG.
+
+       0220-IMPRIME-NOTA             SECTION.
+
+           OPEN EXTEND VIAGEM-IMPRESSA.
+
+           MOVE WRK-DATA-ATUAL TO IMP-DATA.
+           MOVE WRK-NOME       TO IMP-NOME.
+           MOVE WRK-DESTINO    TO IMP-DESTINO.
+           MOVE WRK-FINAL      TO IMP-VALOR-FINAL.
+
+           WRITE IMP-REGISTRO.
+
+           CLOSE VIAGEM-IMPRESSA.
+
        0300-FINALIZAR               SECTION.
            STOP RUN.
 
