@@ -0,0 +1,9 @@
+      *======================================
+      *== COPY: CKPTREC
+      *== OBJETIVO: Layout do checkpoint de reinicio do PROG4B
+      *==           (arquivo LOTECKPT) - guarda quantas transacoes do
+      *==           lote ja foram processadas com sucesso.
+      *== DATA = 30/04/2025
+      *======================================
+           01  CKPT-REGISTRO.
+               05  CKPT-QTDE-PROCESSADA  PIC 9(06).
