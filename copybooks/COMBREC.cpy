@@ -0,0 +1,9 @@
+      *======================================
+      *== COPY: COMBREC
+      *== OBJETIVO: Layout do feed diario de valor do combustivel
+      *==           (arquivo COMBDIA)
+      *== DATA = 02/04/2025
+      *======================================
+           01  COMB-REGISTRO.
+               05  COMB-DATA     PIC 9(08).
+               05  COMB-VALOR    PIC 9(08)V99.
