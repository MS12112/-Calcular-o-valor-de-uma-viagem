@@ -0,0 +1,17 @@
+      *======================================
+      *== COPY: DESTREC
+      *== OBJETIVO: Layout do cadastro de destinos (KM, regiao e taxa
+      *==           de acrescimo aplicada sobre o custo de combustivel)
+      *== DATA = 17/02/2025
+      *== 09/04/2025 - MATHEUS - Incluido DEST-TAXA, para que cada
+      *==               destino possa ter seu proprio percentual de
+      *==               acrescimo em vez do fixo 1,30 do programa.
+      *======================================
+           01  DEST-REGISTRO.
+               05  DEST-NOME       PIC X(20).
+               05  DEST-KM         PIC 9(06).
+               05  DEST-REGIAO     PIC X(15).
+               05  DEST-TAXA       PIC 9(01)V999.
+               05  DEST-SITUACAO   PIC X(01).
+                   88  DEST-ATIVO     VALUE "A".
+                   88  DEST-INATIVO   VALUE "I".
