@@ -0,0 +1,17 @@
+      *======================================
+      *== COPY: IMPREC
+      *== OBJETIVO: Layout da nota/comprovante de viagem impresso
+      *==           (arquivo VIAGIMP)
+      *== DATA = 16/04/2025
+      *======================================
+           01  IMP-REGISTRO.
+               05  IMP-EMPRESA        PIC X(30)
+                                       VALUE "TRANSPORTADORA X".
+               05  FILLER             PIC X(05) VALUE SPACE.
+               05  IMP-DATA           PIC 9(08).
+               05  FILLER             PIC X(05) VALUE SPACE.
+               05  IMP-NOME           PIC X(30).
+               05  FILLER             PIC X(05) VALUE SPACE.
+               05  IMP-DESTINO        PIC X(20).
+               05  FILLER             PIC X(05) VALUE SPACE.
+               05  IMP-VALOR-FINAL    PIC $Z.ZZZ.ZZZ.ZZ9,99.
