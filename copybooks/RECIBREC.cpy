@@ -0,0 +1,11 @@
+      *======================================
+      *== COPY: RECIBREC
+      *== OBJETIVO: Layout do recibo de combustivel enviado pelo
+      *==           motorista apos a viagem (arquivo RECIBENT)
+      *== DATA = 07/05/2025
+      *======================================
+           01  RECIBO-REGISTRO.
+               05  RECIBO-NOME         PIC X(30).
+               05  RECIBO-DESTINO      PIC X(20).
+               05  RECIBO-DATA         PIC 9(08).
+               05  RECIBO-VALOR-REAL   PIC 9(10)V99.
