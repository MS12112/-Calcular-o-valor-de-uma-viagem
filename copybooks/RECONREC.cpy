@@ -0,0 +1,17 @@
+      *======================================
+      *== COPY: RECONREC
+      *== OBJETIVO: Layout do relatorio de conciliacao entre o valor
+      *==           cobrado na viagem e o valor real do recibo de
+      *==           combustivel (arquivo RECONIMP)
+      *== DATA = 07/05/2025
+      *======================================
+           01  RECON-REGISTRO.
+               05  RECON-NOME           PIC X(30).
+               05  FILLER               PIC X(03) VALUE SPACE.
+               05  RECON-DESTINO        PIC X(20).
+               05  FILLER               PIC X(03) VALUE SPACE.
+               05  RECON-VALOR-COBRADO  PIC $Z.ZZZ.ZZZ.ZZ9,99.
+               05  FILLER               PIC X(03) VALUE SPACE.
+               05  RECON-VALOR-REAL     PIC $Z.ZZZ.ZZZ.ZZ9,99.
+               05  FILLER               PIC X(03) VALUE SPACE.
+               05  RECON-VARIACAO       PIC -Z.ZZZ.ZZZ.ZZ9,99.
