@@ -0,0 +1,15 @@
+      *======================================
+      *== COPY: TRANREC
+      *== OBJETIVO: Layout do arquivo de transacoes de viagem lido
+      *==           pelo PROG4B no processamento em lote
+      *== DATA = 19/03/2025
+      *== 23/04/2025 - MATHEUS - Incluido TRAN-TIPO-VIAGEM (ida e
+      *==               volta ou somente ida).
+      *======================================
+           01  TRAN-REGISTRO.
+               05  TRAN-NOME          PIC X(30).
+               05  TRAN-DESTINO       PIC X(20).
+               05  TRAN-COMBUSTIVEL   PIC 9(08)V99.
+               05  TRAN-TIPO-VIAGEM   PIC X(01).
+                   88  TRAN-SOMENTE-IDA VALUE "S".
+                   88  TRAN-IDA-VOLTA   VALUE "R".
