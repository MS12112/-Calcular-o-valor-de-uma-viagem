@@ -0,0 +1,13 @@
+      *======================================
+      *== COPY: VIAGREC
+      *== OBJETIVO: Layout do historico/auditoria de viagens calculadas
+      *==           (arquivo VIAGLOG)
+      *== DATA = 05/03/2025
+      *======================================
+           01  VIAG-REGISTRO.
+               05  VIAG-NOME          PIC X(30).
+               05  VIAG-DESTINO       PIC X(20).
+               05  VIAG-COMBUSTIVEL   PIC 9(08)V99.
+               05  VIAG-VALOR-FINAL   PIC 9(10)V99.
+               05  VIAG-DATA          PIC 9(08).
+               05  VIAG-HORA          PIC 9(08).
