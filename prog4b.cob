@@ -0,0 +1,224 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG4B.
+      *======================================
+      *== AUTOR: MATHEUS          EMPRESA: X
+      *== OBJETIVO: Processamento em lote das solicitacoes de viagem
+      *==           do dia (arquivo TRANENT), usando a mesma regra de
+      *==           calculo do PROG4 (via PROG4C) e gravando cada
+      *==           viagem calculada no historico VIAGLOG.
+
+      *== DATA = 19/03/2025
+      *== OBSERVAÇOES:
+      *== 16/04/2025 - MATHEUS - Passa a gerar tambem a nota impressa
+      *==               de cada viagem do lote (arquivo VIAGIMP).
+      *== 23/04/2025 - MATHEUS - Repassa o tipo de viagem (TRAN-TIPO-
+      *==               VIAGEM) lido da transacao para o PROG4C.
+      *== 30/04/2025 - MATHEUS - Passa a gravar checkpoint a cada
+      *==               transacao processada (LOTECKPT); se o lote for
+      *==               reiniciado, as transacoes ja confirmadas no
+      *==               VIAGLOG sao puladas em vez de reprocessadas.
+      *== 08/08/2026 - MATHEUS - Inclui secao 0000-INICIO para comandar
+      *==               0100/0200/0300 por PERFORM, evitando que a
+      *==               primeira transacao fosse pulada e a ultima
+      *==               reprocessada por queda de uma secao na proxima
+      *==               por posicao fisica. VIAG-REGISTRO e IMP-
+      *==               REGISTRO so sao gravados quando WRK-CALC-OK.
+      *======================================
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACOES ASSIGN TO "TRANENT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-TRAN-STATUS.
+
+           SELECT VIAGENS-LOG ASSIGN TO "VIAGLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-VIAGLOG-STATUS.
+
+           SELECT VIAGEM-IMPRESSA ASSIGN TO "VIAGIMP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-VIAGIMP-STATUS.
+
+           SELECT CHECKPOINT ASSIGN TO "LOTECKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  TRANSACOES.
+           COPY TRANREC.
+
+       FD  VIAGENS-LOG.
+           COPY VIAGREC.
+
+       FD  VIAGEM-IMPRESSA.
+           COPY IMPREC.
+
+       FD  CHECKPOINT.
+           COPY CKPTREC.
+
+       WORKING-STORAGE              SECTION.
+
+      *============== VARIAVEIS DE APOIO ===============
+           77 WRK-TRAN-STATUS    PIC X(02) VALUE "00".
+           77 WRK-VIAGLOG-STATUS PIC X(02) VALUE "00".
+           77 WRK-VIAGIMP-STATUS PIC X(02) VALUE "00".
+           77 WRK-FIM-ARQUIVO    PIC X(01) VALUE "N".
+               88 WRK-SEM-MAIS-TRANSACAO VALUE "S".
+           77 WRK-FINAL          PIC 9(10)V99 VALUE ZEROES.
+           77 WRK-CALC-STATUS    PIC X(02) VALUE "00".
+               88 WRK-CALC-OK         VALUE "00".
+               88 WRK-CALC-NAO-ATENDE VALUE "01".
+               88 WRK-CALC-DESATIVADO VALUE "02".
+           77 WRK-DATA-ATUAL     PIC 9(08) VALUE ZEROES.
+           77 WRK-HORA-ATUAL     PIC 9(08) VALUE ZEROES.
+           77 WRK-QTDE-LIDA      PIC 9(06) VALUE ZEROES COMP.
+           77 WRK-QTDE-CALCULADA PIC 9(06) VALUE ZEROES COMP.
+           77 WRK-VALOR-TOTAL    PIC 9(12)V99 VALUE ZEROES.
+           77 WRK-CKPT-STATUS       PIC X(02) VALUE "00".
+           77 WRK-QTDE-JA-PROCESSADA PIC 9(06) VALUE ZEROES COMP.
+
+      *============== VARIAVEIS DE EDIÇAO ===============
+           77 WRK-VALOR-TOTAL-ED PIC ZZZZZZZZZZ9,99 VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+
+       0000-INICIO                  SECTION.
+
+           PERFORM 0100-ABRE-ARQUIVOS.
+
+           PERFORM 0200-PROCESSA.
+
+           PERFORM 0300-ENCERRA.
+
+       0100-ABRE-ARQUIVOS           SECTION.
+
+           OPEN INPUT TRANSACOES.
+           OPEN EXTEND VIAGENS-LOG.
+           OPEN EXTEND VIAGEM-IMPRESSA.
+
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-ATUAL FROM TIME.
+
+           PERFORM 0105-LE-CHECKPOINT.
+
+           IF WRK-QTDE-JA-PROCESSADA > ZEROES
+               DISPLAY "Reinicio: pulando " WRK-QTDE-JA-PROCESSADA
+                   " transacao(oes) ja confirmada(s) no VIAGLOG"
+               PERFORM 0110-PULA-TRANSACAO-PROCESSADA
+                   WRK-QTDE-JA-PROCESSADA TIMES
+           END-IF.
+
+       0105-LE-CHECKPOINT            SECTION.
+
+           OPEN INPUT CHECKPOINT.
+
+           IF WRK-CKPT-STATUS = "00"
+               READ CHECKPOINT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-QTDE-PROCESSADA
+                           TO WRK-QTDE-JA-PROCESSADA
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+
+       0110-PULA-TRANSACAO-PROCESSADA SECTION.
+
+           READ TRANSACOES
+               AT END
+                   SET WRK-SEM-MAIS-TRANSACAO TO TRUE
+           END-READ.
+
+       0200-PROCESSA                SECTION.
+
+           IF NOT WRK-SEM-MAIS-TRANSACAO
+               PERFORM 0210-LE-PROXIMA-TRANSACAO
+           END-IF.
+
+           PERFORM 0220-CALCULA-E-GRAVA
+               UNTIL WRK-SEM-MAIS-TRANSACAO.
+
+       0210-LE-PROXIMA-TRANSACAO    SECTION.
+
+           READ TRANSACOES
+               AT END
+                   SET WRK-SEM-MAIS-TRANSACAO TO TRUE
+               NOT AT END
+                   ADD 1 TO WRK-QTDE-LIDA
+           END-READ.
+
+       0220-CALCULA-E-GRAVA         SECTION.
+
+           CALL "PROG4C" USING TRAN-DESTINO TRAN-COMBUSTIVEL
+               TRAN-TIPO-VIAGEM WRK-FINAL WRK-CALC-STATUS
+           END-CALL.
+
+           IF WRK-CALC-OK
+               ADD 1 TO WRK-QTDE-CALCULADA
+               ADD WRK-FINAL TO WRK-VALOR-TOTAL
+
+               MOVE TRAN-NOME          TO VIAG-NOME
+               MOVE TRAN-DESTINO       TO VIAG-DESTINO
+               MOVE TRAN-COMBUSTIVEL   TO VIAG-COMBUSTIVEL
+               MOVE WRK-FINAL          TO VIAG-VALOR-FINAL
+               MOVE WRK-DATA-ATUAL     TO VIAG-DATA
+               MOVE WRK-HORA-ATUAL     TO VIAG-HORA
+
+               WRITE VIAG-REGISTRO
+
+               MOVE WRK-DATA-ATUAL     TO IMP-DATA
+               MOVE TRAN-NOME          TO IMP-NOME
+               MOVE TRAN-DESTINO       TO IMP-DESTINO
+               MOVE WRK-FINAL          TO IMP-VALOR-FINAL
+
+               WRITE IMP-REGISTRO
+           ELSE
+               DISPLAY "Viagem nao calculada: " TRAN-NOME
+                   " / " TRAN-DESTINO
+           END-IF.
+
+           ADD 1 TO WRK-QTDE-JA-PROCESSADA.
+           PERFORM 0230-GRAVA-CHECKPOINT.
+
+           PERFORM 0210-LE-PROXIMA-TRANSACAO.
+
+       0230-GRAVA-CHECKPOINT        SECTION.
+
+           MOVE WRK-QTDE-JA-PROCESSADA TO CKPT-QTDE-PROCESSADA.
+
+           OPEN OUTPUT CHECKPOINT.
+           WRITE CKPT-REGISTRO.
+           CLOSE CHECKPOINT.
+
+       0300-ENCERRA                 SECTION.
+
+           CLOSE TRANSACOES.
+           CLOSE VIAGENS-LOG.
+           CLOSE VIAGEM-IMPRESSA.
+
+           MOVE WRK-VALOR-TOTAL TO WRK-VALOR-TOTAL-ED.
+
+           DISPLAY "Transacoes lidas......: " WRK-QTDE-LIDA.
+           DISPLAY "Viagens calculadas.....: " WRK-QTDE-CALCULADA.
+           DISPLAY "Valor total do lote....: " WRK-VALOR-TOTAL-ED.
+
+      *     Lote concluido ate o fim do arquivo: o checkpoint e
+      *     zerado para que o proximo lote comece do inicio.
+           OPEN OUTPUT CHECKPOINT.
+           CLOSE CHECKPOINT.
+
+           STOP RUN.
+
+
+
+       END PROGRAM PROG4B.
