@@ -0,0 +1,97 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG4C.
+      *======================================
+      *== AUTOR: MATHEUS          EMPRESA: X
+      *== OBJETIVO: Rotina de calculo do valor de uma viagem, usada
+      *==           pelo PROG4 (online) e pelo PROG4B (lote) para que
+      *==           os dois caminhos usem a mesma regra de calculo.
+
+      *== DATA = 12/03/2025
+      *== OBSERVAÇOES:
+      *== 09/04/2025 - MATHEUS - Taxa de acrescimo passa a vir do
+      *==               cadastro DESTMAST (DEST-TAXA) em vez do fixo
+      *==               1,30, pois cada destino pode ter seu percentual.
+      *== 23/04/2025 - MATHEUS - Recebe o tipo de viagem (ida e volta
+      *==               ou somente ida) e usa a metade do KM cadastrado
+      *==               quando a viagem for somente ida.
+      *======================================
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DESTINOS ASSIGN TO "DESTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEST-NOME
+               FILE STATUS IS WRK-DEST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DESTINOS.
+           COPY DESTREC.
+
+       WORKING-STORAGE              SECTION.
+
+      *============== VARIAVEIS DE APOIO ===============
+           77 WRK-DEST-STATUS PIC X(02) VALUE "00".
+           77 WRK-KM-BASE     PIC 9(06)V99 VALUE ZEROES.
+
+       LINKAGE                      SECTION.
+
+           77 WRK-DESTINO-P  PIC X(20).
+           77 WRK-COMB-P     PIC 9(08)V99.
+           77 WRK-TIPO-VIAGEM-P PIC X(01).
+               88 WRK-VIAGEM-SOMENTE-IDA VALUE "S".
+               88 WRK-VIAGEM-IDA-VOLTA   VALUE "R".
+           77 WRK-FINAL-P    PIC 9(10)V99.
+           77 WRK-CALC-STATUS-P PIC X(02).
+               88 WRK-CALC-OK         VALUE "00".
+               88 WRK-CALC-NAO-ATENDE VALUE "01".
+               88 WRK-CALC-DESATIVADO VALUE "02".
+
+       PROCEDURE DIVISION USING WRK-DESTINO-P WRK-COMB-P
+               WRK-TIPO-VIAGEM-P WRK-FINAL-P WRK-CALC-STATUS-P.
+
+       0100-CALCULA                 SECTION.
+
+           OPEN INPUT DESTINOS.
+
+           MOVE WRK-DESTINO-P       TO DEST-NOME.
+           READ DESTINOS
+               KEY IS DEST-NOME
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+           CLOSE DESTINOS.
+
+           IF WRK-DEST-STATUS NOT = "00"
+               MOVE ZEROES          TO WRK-FINAL-P
+               SET WRK-CALC-NAO-ATENDE TO TRUE
+           ELSE
+               IF DEST-INATIVO
+                   MOVE ZEROES      TO WRK-FINAL-P
+                   SET WRK-CALC-DESATIVADO TO TRUE
+               ELSE
+                   MOVE DEST-KM         TO WRK-KM-BASE
+                   IF WRK-VIAGEM-SOMENTE-IDA
+                       COMPUTE WRK-KM-BASE = DEST-KM / 2
+                   END-IF
+                   COMPUTE WRK-FINAL-P =
+                       (WRK-KM-BASE * WRK-COMB-P / 10) * DEST-TAXA
+                   SET WRK-CALC-OK TO TRUE
+               END-IF
+           END-IF.
+
+           GOBACK.
+
+
+
+       END PROGRAM PROG4C.
