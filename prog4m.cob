@@ -0,0 +1,154 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG4M.
+      *======================================
+      *== AUTOR: MATHEUS          EMPRESA: X
+      *== OBJETIVO: Manutenção do cadastro de destinos (DESTMAST)
+      *==           usado pelo PROG4 - inclui, altera e desativa rotas.
+
+      *== DATA = 05/03/2025
+      *== OBSERVAÇOES:
+      *== 09/04/2025 - MATHEUS - Inclusao/alteracao passam a pedir
+      *==               tambem a taxa de acrescimo (DEST-TAXA) do
+      *==               destino.
+      *== 08/08/2026 - MATHEUS - Inclui secao 0000-INICIO para comandar
+      *==               0100/0300 por PERFORM; sem ela o fim de
+      *==               0100-RECEBE caia em 0110/0120/0130 por posicao
+      *==               fisica, pedindo todos os prompts de inclusao,
+      *==               alteracao e desativacao em toda chamada.
+      *======================================
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DESTINOS ASSIGN TO "DESTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DEST-NOME
+               FILE STATUS IS WRK-DEST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DESTINOS.
+           COPY DESTREC.
+
+       WORKING-STORAGE              SECTION.
+
+      *============== VARIAVEIS DE APOIO ===============
+           77 WRK-DEST-STATUS  PIC X(02) VALUE "00".
+           77 WRK-OPCAO        PIC X(01) VALUE SPACE.
+               88 WRK-OP-INCLUIR    VALUE "I".
+               88 WRK-OP-ALTERAR    VALUE "A".
+               88 WRK-OP-DESATIVAR  VALUE "D".
+               88 WRK-OP-SAIR       VALUE "S".
+
+       PROCEDURE DIVISION.
+
+       0000-INICIO                  SECTION.
+
+           PERFORM 0100-RECEBE.
+
+           PERFORM 0300-FINALIZAR.
+
+       0100-RECEBE                  SECTION.
+
+           OPEN I-O DESTINOS.
+
+           DISPLAY "Opcao (I-Incluir A-Alterar D-Desativar S-Sair): "
+           ACCEPT WRK-OPCAO.
+
+           EVALUATE TRUE
+               WHEN WRK-OP-INCLUIR
+                   PERFORM 0110-INCLUI
+               WHEN WRK-OP-ALTERAR
+                   PERFORM 0120-ALTERA
+               WHEN WRK-OP-DESATIVAR
+                   PERFORM 0130-DESATIVA
+               WHEN WRK-OP-SAIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Opcao invalida"
+           END-EVALUATE.
+
+           CLOSE DESTINOS.
+
+       0110-INCLUI                  SECTION.
+
+           DISPLAY "Destino: "
+           ACCEPT DEST-NOME.
+
+           DISPLAY "KM (ida e volta): "
+           ACCEPT DEST-KM.
+
+           DISPLAY "Regiao: "
+           ACCEPT DEST-REGIAO.
+
+           DISPLAY "Taxa de acrescimo (ex.: 1,300): "
+           ACCEPT DEST-TAXA.
+
+           SET DEST-ATIVO TO TRUE.
+
+           WRITE DEST-REGISTRO
+               INVALID KEY
+                   DISPLAY "Destino ja cadastrado: " DEST-NOME
+           END-WRITE.
+
+       0120-ALTERA                  SECTION.
+
+           DISPLAY "Destino a alterar: "
+           ACCEPT DEST-NOME.
+
+           READ DESTINOS
+               KEY IS DEST-NOME
+               INVALID KEY
+                   DISPLAY "Destino nao encontrado: " DEST-NOME
+           END-READ.
+
+           IF WRK-DEST-STATUS = "00"
+               DISPLAY "Novo KM (ida e volta): "
+               ACCEPT DEST-KM
+
+               DISPLAY "Nova regiao: "
+               ACCEPT DEST-REGIAO
+
+               DISPLAY "Nova taxa de acrescimo (ex.: 1,300): "
+               ACCEPT DEST-TAXA
+
+               REWRITE DEST-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Erro ao alterar " DEST-NOME
+               END-REWRITE
+           END-IF.
+
+       0130-DESATIVA                SECTION.
+
+           DISPLAY "Destino a desativar: "
+           ACCEPT DEST-NOME.
+
+           READ DESTINOS
+               KEY IS DEST-NOME
+               INVALID KEY
+                   DISPLAY "Destino nao encontrado: " DEST-NOME
+           END-READ.
+
+           IF WRK-DEST-STATUS = "00"
+               SET DEST-INATIVO TO TRUE
+
+               REWRITE DEST-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Erro ao desativar " DEST-NOME
+               END-REWRITE
+           END-IF.
+
+       0300-FINALIZAR               SECTION.
+           STOP RUN.
+
+
+
+       END PROGRAM PROG4M.
