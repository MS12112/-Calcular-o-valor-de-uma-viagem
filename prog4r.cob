@@ -0,0 +1,170 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG4R.
+      *======================================
+      *== AUTOR: MATHEUS          EMPRESA: X
+      *== OBJETIVO: Conciliacao entre o valor cobrado na viagem
+      *==           (historico VIAGLOG) e o valor real do recibo de
+      *==           combustivel enviado pelo motorista (RECIBENT),
+      *==           gerando a variacao em RECONIMP.
+
+      *== DATA = 07/05/2025
+      *== OBSERVAÇOES:
+      *== 08/08/2026 - MATHEUS - Inclui secao 0000-INICIO para comandar
+      *==               0100/0200/0300 por PERFORM; sem ela o ultimo
+      *==               recibo do arquivo era conciliado e gravado em
+      *==               RECONIMP duas ou tres vezes por queda de uma
+      *==               secao na proxima por posicao fisica.
+      *======================================
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECIBOS ASSIGN TO "RECIBENT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-RECIBO-STATUS.
+
+           SELECT VIAGENS-LOG ASSIGN TO "VIAGLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-VIAGLOG-STATUS.
+
+           SELECT RECONCILIACAO ASSIGN TO "RECONIMP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-RECON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  RECIBOS.
+           COPY RECIBREC.
+
+       FD  VIAGENS-LOG.
+           COPY VIAGREC.
+
+       FD  RECONCILIACAO.
+           COPY RECONREC.
+
+       WORKING-STORAGE              SECTION.
+
+      *============== VARIAVEIS DE APOIO ===============
+           77 WRK-RECIBO-STATUS  PIC X(02) VALUE "00".
+           77 WRK-VIAGLOG-STATUS PIC X(02) VALUE "00".
+           77 WRK-RECON-STATUS   PIC X(02) VALUE "00".
+           77 WRK-FIM-RECIBOS    PIC X(01) VALUE "N".
+               88 WRK-SEM-MAIS-RECIBO VALUE "S".
+           77 WRK-FIM-VIAGLOG    PIC X(01) VALUE "N".
+               88 WRK-FIM-LEITURA-LOG VALUE "S".
+           77 WRK-VIAGEM-ENCONTRADA PIC X(01) VALUE "N".
+               88 WRK-TRIP-ENCONTRADA VALUE "S".
+           77 WRK-VARIACAO       PIC S9(10)V99 VALUE ZEROES.
+           77 WRK-QTDE-RECIBOS   PIC 9(06) VALUE ZEROES COMP.
+           77 WRK-QTDE-CONCILIADOS PIC 9(06) VALUE ZEROES COMP.
+           77 WRK-QTDE-SEM-HISTORICO PIC 9(06) VALUE ZEROES COMP.
+
+       PROCEDURE DIVISION.
+
+       0000-INICIO                  SECTION.
+
+           PERFORM 0100-ABRE-ARQUIVOS.
+
+           PERFORM 0200-PROCESSA.
+
+           PERFORM 0300-ENCERRA.
+
+       0100-ABRE-ARQUIVOS           SECTION.
+
+           OPEN INPUT RECIBOS.
+           OPEN EXTEND RECONCILIACAO.
+
+       0200-PROCESSA                SECTION.
+
+           PERFORM 0210-LE-PROXIMO-RECIBO.
+
+           PERFORM 0220-CONCILIA-RECIBO
+               UNTIL WRK-SEM-MAIS-RECIBO.
+
+       0210-LE-PROXIMO-RECIBO       SECTION.
+
+           READ RECIBOS
+               AT END
+                   SET WRK-SEM-MAIS-RECIBO TO TRUE
+               NOT AT END
+                   ADD 1 TO WRK-QTDE-RECIBOS
+           END-READ.
+
+       0220-CONCILIA-RECIBO         SECTION.
+
+           MOVE "N" TO WRK-VIAGEM-ENCONTRADA.
+
+           PERFORM 0230-BUSCA-VIAGEM-NO-HISTORICO.
+
+           IF WRK-TRIP-ENCONTRADA
+               COMPUTE WRK-VARIACAO =
+                   VIAG-VALOR-FINAL - RECIBO-VALOR-REAL
+               ADD 1 TO WRK-QTDE-CONCILIADOS
+               PERFORM 0240-GRAVA-RECONCILIACAO
+           ELSE
+               ADD 1 TO WRK-QTDE-SEM-HISTORICO
+               DISPLAY "Sem historico para: " RECIBO-NOME
+                   " / " RECIBO-DESTINO
+           END-IF.
+
+           PERFORM 0210-LE-PROXIMO-RECIBO.
+
+       0230-BUSCA-VIAGEM-NO-HISTORICO SECTION.
+
+           OPEN INPUT VIAGENS-LOG.
+
+           IF WRK-VIAGLOG-STATUS = "00"
+               MOVE "N" TO WRK-FIM-VIAGLOG
+               PERFORM 0235-LE-VIAGLOG
+                   UNTIL WRK-TRIP-ENCONTRADA
+                   OR WRK-FIM-LEITURA-LOG
+               CLOSE VIAGENS-LOG
+           END-IF.
+
+       0235-LE-VIAGLOG               SECTION.
+
+           READ VIAGENS-LOG
+               AT END
+                   SET WRK-FIM-LEITURA-LOG TO TRUE
+           END-READ.
+
+           IF NOT WRK-FIM-LEITURA-LOG
+               AND VIAG-NOME = RECIBO-NOME
+               AND VIAG-DESTINO = RECIBO-DESTINO
+               AND VIAG-DATA = RECIBO-DATA
+               SET WRK-TRIP-ENCONTRADA TO TRUE
+           END-IF.
+
+       0240-GRAVA-RECONCILIACAO      SECTION.
+
+           MOVE RECIBO-NOME        TO RECON-NOME.
+           MOVE RECIBO-DESTINO     TO RECON-DESTINO.
+           MOVE VIAG-VALOR-FINAL   TO RECON-VALOR-COBRADO.
+           MOVE RECIBO-VALOR-REAL  TO RECON-VALOR-REAL.
+           MOVE WRK-VARIACAO       TO RECON-VARIACAO.
+
+           WRITE RECON-REGISTRO.
+
+       0300-ENCERRA                  SECTION.
+
+           CLOSE RECIBOS.
+           CLOSE RECONCILIACAO.
+
+           DISPLAY "Recibos recebidos.......: " WRK-QTDE-RECIBOS.
+           DISPLAY "Conciliados..............: "
+               WRK-QTDE-CONCILIADOS.
+           DISPLAY "Sem historico em VIAGLOG.: "
+               WRK-QTDE-SEM-HISTORICO.
+
+           STOP RUN.
+
+
+
+       END PROGRAM PROG4R.
